@@ -0,0 +1,37 @@
+01  hex_dec_data.
+    05  filler                  pic x(3)  value "000".
+    05  filler                  pic x(3)  value "101".
+    05  filler                  pic x(3)  value "202".
+    05  filler                  pic x(3)  value "303".
+    05  filler                  pic x(3)  value "404".
+    05  filler                  pic x(3)  value "505".
+    05  filler                  pic x(3)  value "606".
+    05  filler                  pic x(3)  value "707".
+    05  filler                  pic x(3)  value "808".
+    05  filler                  pic x(3)  value "909".
+    05  filler                  pic x(3)  value "A10".
+    05  filler                  pic x(3)  value "B11".
+    05  filler                  pic x(3)  value "C12".
+    05  filler                  pic x(3)  value "D13".
+    05  filler                  pic x(3)  value "E14".
+    05  filler                  pic x(3)  value "F15".
+    05  filler                  pic x(3)  value "G16".
+    05  filler                  pic x(3)  value "H17".
+    05  filler                  pic x(3)  value "I18".
+    05  filler                  pic x(3)  value "J19".
+    05  filler                  pic x(3)  value "K20".
+    05  filler                  pic x(3)  value "L21".
+    05  filler                  pic x(3)  value "M22".
+    05  filler                  pic x(3)  value "N23".
+    05  filler                  pic x(3)  value "O24".
+    05  filler                  pic x(3)  value "P25".
+    05  filler                  pic x(3)  value "Q26".
+    05  filler                  pic x(3)  value "R27".
+    05  filler                  pic x(3)  value "S28".
+    05  filler                  pic x(3)  value "T29".
+    05  filler                  pic x(3)  value "U30".
+    05  filler                  pic x(3)  value "V31".
+    05  filler                  pic x(3)  value "W32".
+    05  filler                  pic x(3)  value "X33".
+    05  filler                  pic x(3)  value "Y34".
+    05  filler                  pic x(3)  value "Z35".
