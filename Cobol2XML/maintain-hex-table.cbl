@@ -0,0 +1,37 @@
+maintain-hex-table.
+*>--- lets an operator view and correct hex_decimal_table entries without a
+*>--- recompile; changes only last for this run, since hex_dec_data reloads
+*>--- its VALUE clauses fresh the next time the program starts
+    perform hex-table-dump thru hex-table-dump-ex.
+
+    move space to maint-choice.
+
+    perform 8100-maintain-one-entry thru 8100-maintain-one-entry-ex
+        with test after
+        until maint-choice = space.
+
+maintain-hex-table-ex.
+    exit.
+
+8100-maintain-one-entry.
+
+    display "Digit to edit (blank to finish): " no advancing.
+    accept maint-choice.
+
+    if maint-choice not = space
+       call "c$toupper" using maint-choice, value 1
+
+       search all hex_table
+          at end
+               display "Unknown digit '" maint-choice "'"
+          when hex_value( hex_idx ) is = maint-choice
+               display "New value for '" maint-choice "' (current "
+                       dec_value( hex_idx ) "): " no advancing
+               accept maint-new-dec
+               move maint-new-dec to dec_value( hex_idx )
+               display "Updated."
+       end-search
+    end-if.
+
+8100-maintain-one-entry-ex.
+    exit.
