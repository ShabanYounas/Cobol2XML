@@ -0,0 +1,257 @@
+01  ebcdic_dec_data.
+    05  filler                  pic x(4)  value "000.".
+    05  filler                  pic x(4)  value "001.".
+    05  filler                  pic x(4)  value "002.".
+    05  filler                  pic x(4)  value "003.".
+    05  filler                  pic x(4)  value "004.".
+    05  filler                  pic x(4)  value "005.".
+    05  filler                  pic x(4)  value "006.".
+    05  filler                  pic x(4)  value "007.".
+    05  filler                  pic x(4)  value "008.".
+    05  filler                  pic x(4)  value "009.".
+    05  filler                  pic x(4)  value "010.".
+    05  filler                  pic x(4)  value "011.".
+    05  filler                  pic x(4)  value "012.".
+    05  filler                  pic x(4)  value "013.".
+    05  filler                  pic x(4)  value "014.".
+    05  filler                  pic x(4)  value "015.".
+    05  filler                  pic x(4)  value "016.".
+    05  filler                  pic x(4)  value "017.".
+    05  filler                  pic x(4)  value "018.".
+    05  filler                  pic x(4)  value "019.".
+    05  filler                  pic x(4)  value "020.".
+    05  filler                  pic x(4)  value "021.".
+    05  filler                  pic x(4)  value "022.".
+    05  filler                  pic x(4)  value "023.".
+    05  filler                  pic x(4)  value "024.".
+    05  filler                  pic x(4)  value "025.".
+    05  filler                  pic x(4)  value "026.".
+    05  filler                  pic x(4)  value "027.".
+    05  filler                  pic x(4)  value "028.".
+    05  filler                  pic x(4)  value "029.".
+    05  filler                  pic x(4)  value "030.".
+    05  filler                  pic x(4)  value "031.".
+    05  filler                  pic x(4)  value "032.".
+    05  filler                  pic x(4)  value "033.".
+    05  filler                  pic x(4)  value "034.".
+    05  filler                  pic x(4)  value "035.".
+    05  filler                  pic x(4)  value "036.".
+    05  filler                  pic x(4)  value "037.".
+    05  filler                  pic x(4)  value "038.".
+    05  filler                  pic x(4)  value "039.".
+    05  filler                  pic x(4)  value "040.".
+    05  filler                  pic x(4)  value "041.".
+    05  filler                  pic x(4)  value "042.".
+    05  filler                  pic x(4)  value "043.".
+    05  filler                  pic x(4)  value "044.".
+    05  filler                  pic x(4)  value "045.".
+    05  filler                  pic x(4)  value "046.".
+    05  filler                  pic x(4)  value "047.".
+    05  filler                  pic x(4)  value "048.".
+    05  filler                  pic x(4)  value "049.".
+    05  filler                  pic x(4)  value "050.".
+    05  filler                  pic x(4)  value "051.".
+    05  filler                  pic x(4)  value "052.".
+    05  filler                  pic x(4)  value "053.".
+    05  filler                  pic x(4)  value "054.".
+    05  filler                  pic x(4)  value "055.".
+    05  filler                  pic x(4)  value "056.".
+    05  filler                  pic x(4)  value "057.".
+    05  filler                  pic x(4)  value "058.".
+    05  filler                  pic x(4)  value "059.".
+    05  filler                  pic x(4)  value "060.".
+    05  filler                  pic x(4)  value "061.".
+    05  filler                  pic x(4)  value "062.".
+    05  filler                  pic x(4)  value "063.".
+    05  filler                  pic x(4)  value "064 ".
+    05  filler                  pic x(4)  value "065.".
+    05  filler                  pic x(4)  value "066.".
+    05  filler                  pic x(4)  value "067.".
+    05  filler                  pic x(4)  value "068.".
+    05  filler                  pic x(4)  value "069.".
+    05  filler                  pic x(4)  value "070.".
+    05  filler                  pic x(4)  value "071.".
+    05  filler                  pic x(4)  value "072.".
+    05  filler                  pic x(4)  value "073.".
+    05  filler                  pic x(4)  value "074.".
+    05  filler                  pic x(4)  value "075.".
+    05  filler                  pic x(4)  value "076<".
+    05  filler                  pic x(4)  value "077(".
+    05  filler                  pic x(4)  value "078+".
+    05  filler                  pic x(4)  value "079|".
+    05  filler                  pic x(4)  value "080&".
+    05  filler                  pic x(4)  value "081.".
+    05  filler                  pic x(4)  value "082.".
+    05  filler                  pic x(4)  value "083.".
+    05  filler                  pic x(4)  value "084.".
+    05  filler                  pic x(4)  value "085.".
+    05  filler                  pic x(4)  value "086.".
+    05  filler                  pic x(4)  value "087.".
+    05  filler                  pic x(4)  value "088.".
+    05  filler                  pic x(4)  value "089.".
+    05  filler                  pic x(4)  value "090!".
+    05  filler                  pic x(4)  value "091$".
+    05  filler                  pic x(4)  value "092*".
+    05  filler                  pic x(4)  value "093)".
+    05  filler                  pic x(4)  value "094;".
+    05  filler                  pic x(4)  value "095.".
+    05  filler                  pic x(4)  value "096-".
+    05  filler                  pic x(4)  value "097/".
+    05  filler                  pic x(4)  value "098.".
+    05  filler                  pic x(4)  value "099.".
+    05  filler                  pic x(4)  value "100.".
+    05  filler                  pic x(4)  value "101.".
+    05  filler                  pic x(4)  value "102.".
+    05  filler                  pic x(4)  value "103.".
+    05  filler                  pic x(4)  value "104.".
+    05  filler                  pic x(4)  value "105.".
+    05  filler                  pic x(4)  value "106.".
+    05  filler                  pic x(4)  value "107,".
+    05  filler                  pic x(4)  value "108%".
+    05  filler                  pic x(4)  value "109_".
+    05  filler                  pic x(4)  value "110>".
+    05  filler                  pic x(4)  value "111?".
+    05  filler                  pic x(4)  value "112.".
+    05  filler                  pic x(4)  value "113.".
+    05  filler                  pic x(4)  value "114.".
+    05  filler                  pic x(4)  value "115.".
+    05  filler                  pic x(4)  value "116.".
+    05  filler                  pic x(4)  value "117.".
+    05  filler                  pic x(4)  value "118.".
+    05  filler                  pic x(4)  value "119.".
+    05  filler                  pic x(4)  value "120.".
+    05  filler                  pic x(4)  value "121`".
+    05  filler                  pic x(4)  value "122:".
+    05  filler                  pic x(4)  value "123#".
+    05  filler                  pic x(4)  value "124@".
+    05  filler                  pic x(4)  value "125.".
+    05  filler                  pic x(4)  value "126=".
+    05  filler                  pic x(4)  value "127.".
+    05  filler                  pic x(4)  value "128.".
+    05  filler                  pic x(4)  value "129a".
+    05  filler                  pic x(4)  value "130b".
+    05  filler                  pic x(4)  value "131c".
+    05  filler                  pic x(4)  value "132d".
+    05  filler                  pic x(4)  value "133e".
+    05  filler                  pic x(4)  value "134f".
+    05  filler                  pic x(4)  value "135g".
+    05  filler                  pic x(4)  value "136h".
+    05  filler                  pic x(4)  value "137i".
+    05  filler                  pic x(4)  value "138.".
+    05  filler                  pic x(4)  value "139.".
+    05  filler                  pic x(4)  value "140.".
+    05  filler                  pic x(4)  value "141.".
+    05  filler                  pic x(4)  value "142.".
+    05  filler                  pic x(4)  value "143.".
+    05  filler                  pic x(4)  value "144.".
+    05  filler                  pic x(4)  value "145j".
+    05  filler                  pic x(4)  value "146k".
+    05  filler                  pic x(4)  value "147l".
+    05  filler                  pic x(4)  value "148m".
+    05  filler                  pic x(4)  value "149n".
+    05  filler                  pic x(4)  value "150o".
+    05  filler                  pic x(4)  value "151p".
+    05  filler                  pic x(4)  value "152q".
+    05  filler                  pic x(4)  value "153r".
+    05  filler                  pic x(4)  value "154.".
+    05  filler                  pic x(4)  value "155.".
+    05  filler                  pic x(4)  value "156.".
+    05  filler                  pic x(4)  value "157.".
+    05  filler                  pic x(4)  value "158.".
+    05  filler                  pic x(4)  value "159.".
+    05  filler                  pic x(4)  value "160.".
+    05  filler                  pic x(4)  value "161~".
+    05  filler                  pic x(4)  value "162s".
+    05  filler                  pic x(4)  value "163t".
+    05  filler                  pic x(4)  value "164u".
+    05  filler                  pic x(4)  value "165v".
+    05  filler                  pic x(4)  value "166w".
+    05  filler                  pic x(4)  value "167x".
+    05  filler                  pic x(4)  value "168y".
+    05  filler                  pic x(4)  value "169z".
+    05  filler                  pic x(4)  value "170.".
+    05  filler                  pic x(4)  value "171.".
+    05  filler                  pic x(4)  value "172.".
+    05  filler                  pic x(4)  value "173.".
+    05  filler                  pic x(4)  value "174.".
+    05  filler                  pic x(4)  value "175.".
+    05  filler                  pic x(4)  value "176^".
+    05  filler                  pic x(4)  value "177.".
+    05  filler                  pic x(4)  value "178.".
+    05  filler                  pic x(4)  value "179.".
+    05  filler                  pic x(4)  value "180.".
+    05  filler                  pic x(4)  value "181.".
+    05  filler                  pic x(4)  value "182.".
+    05  filler                  pic x(4)  value "183.".
+    05  filler                  pic x(4)  value "184.".
+    05  filler                  pic x(4)  value "185.".
+    05  filler                  pic x(4)  value "186[".
+    05  filler                  pic x(4)  value "187]".
+    05  filler                  pic x(4)  value "188.".
+    05  filler                  pic x(4)  value "189.".
+    05  filler                  pic x(4)  value "190.".
+    05  filler                  pic x(4)  value "191.".
+    05  filler                  pic x(4)  value "192{".
+    05  filler                  pic x(4)  value "193A".
+    05  filler                  pic x(4)  value "194B".
+    05  filler                  pic x(4)  value "195C".
+    05  filler                  pic x(4)  value "196D".
+    05  filler                  pic x(4)  value "197E".
+    05  filler                  pic x(4)  value "198F".
+    05  filler                  pic x(4)  value "199G".
+    05  filler                  pic x(4)  value "200H".
+    05  filler                  pic x(4)  value "201I".
+    05  filler                  pic x(4)  value "202.".
+    05  filler                  pic x(4)  value "203.".
+    05  filler                  pic x(4)  value "204.".
+    05  filler                  pic x(4)  value "205.".
+    05  filler                  pic x(4)  value "206.".
+    05  filler                  pic x(4)  value "207.".
+    05  filler                  pic x(4)  value "208}".
+    05  filler                  pic x(4)  value "209J".
+    05  filler                  pic x(4)  value "210K".
+    05  filler                  pic x(4)  value "211L".
+    05  filler                  pic x(4)  value "212M".
+    05  filler                  pic x(4)  value "213N".
+    05  filler                  pic x(4)  value "214O".
+    05  filler                  pic x(4)  value "215P".
+    05  filler                  pic x(4)  value "216Q".
+    05  filler                  pic x(4)  value "217R".
+    05  filler                  pic x(4)  value "218.".
+    05  filler                  pic x(4)  value "219.".
+    05  filler                  pic x(4)  value "220.".
+    05  filler                  pic x(4)  value "221.".
+    05  filler                  pic x(4)  value "222.".
+    05  filler                  pic x(4)  value "223.".
+    05  filler                  pic x(4)  value "224\".
+    05  filler                  pic x(4)  value "225.".
+    05  filler                  pic x(4)  value "226S".
+    05  filler                  pic x(4)  value "227T".
+    05  filler                  pic x(4)  value "228U".
+    05  filler                  pic x(4)  value "229V".
+    05  filler                  pic x(4)  value "230W".
+    05  filler                  pic x(4)  value "231X".
+    05  filler                  pic x(4)  value "232Y".
+    05  filler                  pic x(4)  value "233Z".
+    05  filler                  pic x(4)  value "234.".
+    05  filler                  pic x(4)  value "235.".
+    05  filler                  pic x(4)  value "236.".
+    05  filler                  pic x(4)  value "237.".
+    05  filler                  pic x(4)  value "238.".
+    05  filler                  pic x(4)  value "239.".
+    05  filler                  pic x(4)  value "2400".
+    05  filler                  pic x(4)  value "2411".
+    05  filler                  pic x(4)  value "2422".
+    05  filler                  pic x(4)  value "2433".
+    05  filler                  pic x(4)  value "2444".
+    05  filler                  pic x(4)  value "2455".
+    05  filler                  pic x(4)  value "2466".
+    05  filler                  pic x(4)  value "2477".
+    05  filler                  pic x(4)  value "2488".
+    05  filler                  pic x(4)  value "2499".
+    05  filler                  pic x(4)  value "250.".
+    05  filler                  pic x(4)  value "251.".
+    05  filler                  pic x(4)  value "252.".
+    05  filler                  pic x(4)  value "253.".
+    05  filler                  pic x(4)  value "254.".
+    05  filler                  pic x(4)  value "255.".
