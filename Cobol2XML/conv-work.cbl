@@ -0,0 +1,2 @@
+copy "conv-io.cbl".
+copy "conv-scratch.cbl".
