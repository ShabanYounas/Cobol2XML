@@ -0,0 +1,37 @@
+//BATCHCNV JOB (ACCTNO),'COBOL2XML CONV',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------
+//* RUNS BATCH-CONVERT AGAINST THE OVERNIGHT RECONCILIATION FEED.
+//* SCHEDULED TO FOLLOW THE FEED'S ARRIVAL STEP IN THE NIGHTLY
+//* CYCLE. STEP RETURN CODE 4 MEANS ONE OR MORE FEED RECORDS WERE
+//* REJECTED - SEE TRANSOUT/TO-STATUS FOR THE REASON - AND SHOULD
+//* BE ROUTED TO RECON SUPPORT FOR REVIEW, NOT RE-RUN BLIND.
+//*
+//* IF STEP010 ABENDS OR THE REGION IS CANCELLED PARTWAY THROUGH A
+//* LARGE FEED, JUST RESUBMIT THIS JOB (OR RESTART AT STEP010) -
+//* CHKPOINT REMEMBERS HOW MANY RECORDS ALREADY MADE IT TO TRANSOUT
+//* AND THE PROGRAM SKIPS PAST THEM RATHER THAN DUPLICATING THEM.
+//* CHKPOINT IS RESET TO ZERO ONCE A RUN REACHES END-OF-FEED CLEAN,
+//* SO THE NEXT NIGHT'S FEED ALWAYS STARTS FROM THE TOP.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=BATCHCNV
+//STEPLIB  DD DSN=PROD.COBOL2XML.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.RECON.DAILY.FEED,DISP=SHR
+//TRANSOUT DD DSN=PROD.RECON.DAILY.OUT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=121)
+//CHKPOINT DD DSN=PROD.COBOL2XML.CHKPOINT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=12)
+//DAILYRPT DD SYSOUT=(*,,,RECONSUP)
+//SYSOUT   DD SYSOUT=*
+//*
+//* IF STEP010 ENDS WITH A REJECT (RC=4), NOTIFY RECON SUPPORT
+//* INSTEAD OF LETTING THE CYCLE FALL THROUGH SILENTLY.
+//STEP020  EXEC PGM=IEBGENER,COND=(0,EQ,STEP010)
+//SYSUT1   DD DSN=PROD.RECON.DAILY.OUT,DISP=SHR
+//SYSUT2   DD SYSOUT=(*,,,RECONSUP)
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
