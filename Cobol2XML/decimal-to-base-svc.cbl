@@ -0,0 +1,26 @@
+identification division.
+program-id. decimal-to-base-svc.
+
+*>--- callable wrapper around the decimal-to-base paragraph, for other
+*>--- jobs that just want to CALL a base/entry_char/entry_number
+*>--- conversion without pulling in main-logic or batch-convert
+data division.
+working-storage section.
+copy "hex_dec_data.cbl".
+copy "hex_decimal_table.cbl".
+copy "conv-scratch.cbl".
+
+linkage section.
+copy "conv-io.cbl".
+
+procedure division using current_base, entry_char, entry_number.
+
+0000-mainline.
+
+    perform decimal-to-base thru decimal-to-base-ex.
+
+    goback.
+
+copy "decimal-to-base.cbl".
+
+end program decimal-to-base-svc.
