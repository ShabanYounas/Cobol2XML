@@ -0,0 +1,26 @@
+identification division.
+program-id. base-to-decimal-svc.
+
+*>--- callable wrapper around the base-to-decimal paragraph, for other
+*>--- jobs that just want to CALL a base/entry_char/entry_number
+*>--- conversion without pulling in main-logic or batch-convert
+data division.
+working-storage section.
+copy "hex_dec_data.cbl".
+copy "hex_decimal_table.cbl".
+copy "conv-scratch.cbl".
+
+linkage section.
+copy "conv-io.cbl".
+
+procedure division using current_base, entry_char, entry_number.
+
+0000-mainline.
+
+    perform base-to-decimal thru base-to-decimal-ex.
+
+    goback.
+
+copy "base-to-decimal.cbl".
+
+end program base-to-decimal-svc.
