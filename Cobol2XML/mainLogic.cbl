@@ -1,22 +1,287 @@
+identification division.
+program-id. main-logic.
+
+environment division.
+input-output section.
+file-control.
+    select audit-log
+        assign to "AUDITLOG"
+        organization is line sequential.
+
+    select xml-out
+        assign to "XMLOUT"
+        organization is line sequential.
+
+    select session-report
+        assign to "MAINRPT"
+        organization is line sequential.
+
+data division.
+file section.
+fd  audit-log.
+01  audit-log-record            pic x(120).
+
+fd  xml-out.
+01  xml-out-record              pic x(200).
+
+fd  session-report.
+01  session-report-record       pic x(80).
+
+working-storage section.
+copy "hex_dec_data.cbl".
+copy "hex_decimal_table.cbl".
+copy "ebcdic_dec_data.cbl".
+copy "ebcdic_table.cbl".
+copy "conv-work.cbl".
+
+01  audit-timestamp             pic x(21).
+01  audit-input-value           pic x(41).
+01  audit-result                pic x(40).
+01  audit-base-tag              pic x(12).
+
+01  session-b2d-count           pic 9(07)  value zero.
+01  session-d2b-count           pic 9(07)  value zero.
+01  session-base-mix-table.
+    05  session-base-mix-count  pic 9(07)  value zero
+                                 occurs 36 times
+                                 indexed by session-base-mix-idx.
+01  session-report-base         pic 9(02).
+
+procedure division.
 
 main-logic.
 
+    display space line 1 erase eos.
+
+    open extend audit-log.
+    open extend xml-out.
+
+    perform 2000-convert-one thru 2000-convert-one-ex
+        with test after
+        until entry_char = spaces.
+
+    close audit-log.
+    close xml-out.
+
+    perform 9500-write-session-report thru 9500-write-session-report-ex.
+
+    accept omitted.
+
+    goback.
+
+2000-convert-one.
+
+    move "C" to conv-mode.
+    display "Mode (C=Convert, B=Byte lookup, X=Checksum XOR, S=Checksum SUM, "
+        no advancing.
+    display "M=Maintain table, D=Diagnostic dump, E=Export XML): " no advancing.
+    accept conv-mode.
+
+    if mode-byte
+       display "Byte (2 hex digits): " no advancing
+       accept entry_char
+
+       if entry_char not = spaces
+          move entry_char to audit-input-value
+          perform byte-lookup thru byte-lookup-ex
+          perform 8000-write-audit-log thru 8000-write-audit-log-ex
+       end-if
+    else
+    if mode-checksum-xor or mode-checksum-sum
+       display "Value: " no advancing
+       accept entry_char
+
+       if entry_char not = spaces
+          move entry_char to audit-input-value
+          perform checksum-lrc thru checksum-lrc-ex
+          perform 8000-write-audit-log thru 8000-write-audit-log-ex
+       end-if
+    else
+    if mode-maintain
+       perform maintain-hex-table thru maintain-hex-table-ex
+       move "M" to entry_char
+    else
+    if mode-selfcheck
+       perform hex-table-dump thru hex-table-dump-ex
+       move "D" to entry_char
+    else
+    if mode-xml-export
+*>--- unlike the M/D modes above (which never prompt for a value and so
+*>--- always need entry_char forced non-blank to keep the session loop
+*>--- going), xml-export.cbl has its own real "Value:" prompt - let a
+*>--- blank there fall through to the sentinel exactly like the plain
+*>--- Convert path does, per req004's own "blank at the Value: prompt"
+*>--- wording
+       perform xml-export thru xml-export-ex
+    else
+       perform select-base thru select-base-ex
+       display "Two's complement? (Y/N): " no advancing
+       move "N" to signed-mode-switch
+       accept signed-mode-switch
+       display "Value: " no advancing
+       accept entry_char
+
+       if entry_char not = spaces
+
+          move entry_char to audit-input-value
+
+          perform base-to-decimal thru base-to-decimal-ex
+          add 1 to session-b2d-count
+          if current_base >= 1 and current_base <= 36
+             set session-base-mix-idx to current_base
+             add 1 to session-base-mix-count( session-base-mix-idx )
+          end-if
+
+          if not conv-error-found
+             move space to decimal-sign-display
+             if conv-value-negative
+                move "-" to decimal-sign-display
+             end-if
+             move entry_number to decimal-display-edited
+             display "Decimal  value: " decimal-sign-display decimal-display-edited
+
+             perform decimal-to-base thru decimal-to-base-ex
+             add 1 to session-d2b-count
+
+             display "Base: " current_base " value: " entry_char
+          end-if
+
+          perform 8000-write-audit-log thru 8000-write-audit-log-ex
+
+       end-if
+    end-if
+    end-if
+    end-if
+    end-if
+    end-if.
+
+2000-convert-one-ex.
+    exit.
+
+8000-write-audit-log.
+
+    move function current-date to audit-timestamp
+    move spaces to audit-base-tag.
+
+    evaluate true
+       when mode-byte
+            if conv-error-found
+               move conv-error-message to audit-result
+            else
+               string "ascii=" delimited by size
+                      byte-ascii-char  delimited by size
+                      " ebcdic="       delimited by size
+                      byte-ebcdic-char delimited by size
+                      into audit-result
+               end-string
+            end-if
+            move "mode=byte" to audit-base-tag
+
+       when mode-checksum-xor or mode-checksum-sum
+            if conv-error-found
+               move conv-error-message to audit-result
+            else
+               move spaces to audit-result
+               move checksum-value to audit-result
+            end-if
+            if mode-checksum-xor
+               move "mode=xor" to audit-base-tag
+            else
+               move "mode=sum" to audit-base-tag
+            end-if
+
+       when other
+            if conv-error-found
+               move conv-error-message to audit-result
+            else
+               move spaces to audit-result
+               move entry_number to entry-number-edited
+               if conv-value-negative
+                  string "-" delimited by size
+                         entry-number-edited delimited by size
+                         into audit-result
+                  end-string
+               else
+                  move entry-number-edited to audit-result
+               end-if
+            end-if
+            string "base=" delimited by size
+                   current_base delimited by size
+                   into audit-base-tag
+            end-string
+    end-evaluate
+
+    string audit-timestamp(1:14) delimited by size
+           " "          delimited by size
+           audit-base-tag delimited by space
+           " in="      delimited by size
+           audit-input-value delimited by size
+           " out="     delimited by size
+           audit-result delimited by size
+           into audit-log-record
+    end-string
+
+    write audit-log-record.
+
+8000-write-audit-log-ex.
+    exit.
+
+9500-write-session-report.
+
+    open extend session-report.
+
+    move spaces to session-report-record.
+    string "COBOL2XML SESSION ACTIVITY REPORT - " delimited by size
+           function current-date(1:8)             delimited by size
+           into session-report-record
+    end-string.
+    write session-report-record.
 
-    display window erase
+    move spaces to session-report-record.
+    string "BASE-TO-DECIMAL CALLS: " delimited by size
+           session-b2d-count         delimited by size
+           into session-report-record
+    end-string.
+    write session-report-record.
 
-    display "Base:  " no
-    accept current_base convert
-    display "Value: " no
-    accept entry_char
+    move spaces to session-report-record.
+    string "DECIMAL-TO-BASE CALLS: " delimited by size
+           session-d2b-count         delimited by size
+           into session-report-record
+    end-string.
+    write session-report-record.
 
-    perform base-to-decimal thru base-to-decimal-ex
+    move "BASE MIX (BASE / CALL COUNT):" to session-report-record.
+    write session-report-record.
 
-    display "Decimal  value: " entry_char
+    perform test after varying session-base-mix-idx from 1 by 1
+            until session-base-mix-idx = 36
+       if session-base-mix-count( session-base-mix-idx ) > 0
+          set session-report-base to session-base-mix-idx
+          move spaces to session-report-record
+          string "  BASE " delimited by size
+                 session-report-base delimited by size
+                 " : "      delimited by size
+                 session-base-mix-count( session-base-mix-idx )
+                            delimited by size
+                 into session-report-record
+          end-string
+          write session-report-record
+       end-if
+    end-perform.
 
-    perform decimal-to-base thru decimal-to-base-ex
+    close session-report.
 
-    display "Base: " current_base " value: " entry_char
+9500-write-session-report-ex.
+    exit.
 
-    accept omitted
+copy "base-to-decimal.cbl".
+copy "decimal-to-base.cbl".
+copy "byte-lookup.cbl".
+copy "checksum-lrc.cbl".
+copy "hex-table-dump.cbl".
+copy "maintain-hex-table.cbl".
+copy "select-base.cbl".
+copy "xml-export.cbl".
 
-    goback.
\ No newline at end of file
+end program main-logic.
