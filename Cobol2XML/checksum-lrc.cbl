@@ -0,0 +1,80 @@
+checksum-lrc.
+*>--- checksum/LRC mode - walks entry_char one nibble at a time exactly like
+*>--- base-to-decimal, but accumulates the resolved dec_value of each digit
+*>--- by XOR or by SUM instead of by positional weight
+*>--- entry_char is wider than the 32-position scan window below, so the
+*>--- value is copied into the same 32-wide scratch field base-to-decimal
+*>--- uses before it is right-justified, keeping the scanned digits inside
+*>--- the window regardless of how much trailing room entry_char carries
+    move spaces to entry-char-int
+    move entry_char to entry-char-int
+    call "c$justify" using entry-char-int "R".
+    call "c$toupper" using entry-char-int, value 32.
+
+    move 0      to checksum-value
+    move "N"    to conv-error-switch
+    move spaces to conv-error-message
+
+    perform test after varying ind from 1 by 1
+            until ind = 32 or conv-error-found
+
+       if entry-char-int(ind:1) not = space
+          search all hex_table
+             at end
+                  set conv-error-found to true
+                  string "invalid digit '" delimited by size
+                         entry-char-int(ind:1) delimited by size
+                         "' at position " delimited by size
+                         ind delimited by size
+                         into conv-error-message
+             when hex_value( hex_idx ) is = entry-char-int(ind:1)
+                  move dec_value( hex_idx) to rest_divide
+          end-search
+
+          if not conv-error-found
+             if mode-checksum-xor
+                perform xor-accumulate thru xor-accumulate-ex
+             else
+                add rest_divide to checksum-value
+             end-if
+          end-if
+       end-if
+
+    end-perform.
+
+    if conv-error-found
+       display conv-error-message
+    else
+       display "Checksum value: " checksum-value
+    end-if.
+
+checksum-lrc-ex.
+    exit.
+
+*>--- bitwise XOR of checksum-value and rest_divide, computed by hand since
+*>--- no bitwise intrinsic is used here - peel off bits with DIVIDE and
+*>--- recombine them - both operands fit in the 6 bits base-36 needs
+xor-accumulate.
+
+    move checksum-value to xor-a
+    move rest_divide    to xor-b
+    move 0 to xor-result
+    move 1 to xor-weight
+
+    perform test after varying xor-ind from 1 by 1 until xor-ind = 6
+
+       divide xor-a by 2 giving xor-a remainder xor-bit-a
+       divide xor-b by 2 giving xor-b remainder xor-bit-b
+
+       if xor-bit-a not = xor-bit-b
+          add xor-weight to xor-result
+       end-if
+
+       multiply 2 by xor-weight
+
+    end-perform.
+
+    move xor-result to checksum-value.
+
+xor-accumulate-ex.
+    exit.
