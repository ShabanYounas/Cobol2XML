@@ -1,24 +1,168 @@
+base-to-decimal.
+*>--- entry_char may carry a fractional part (e.g. "1A.8") - split it off
+*>--- before the usual right-justified integer-digit handling below
+    move spaces to entry-char-int entry-char-frac
+    unstring entry_char delimited by "." into entry-char-int entry-char-frac
+    end-unstring
 
-***--- allineamento a destra della variabile entry_char (ver 2.3.1 o sup)
-    call "c$justify" using entry_char "R".
-
-    call "c$toupper" using entry_char, value 16.
+*>--- allineamento a destra della variabile entry_char (ver 2.3.1 o sup)
+    call "c$justify" using entry-char-int "R".
+    call "c$toupper" using entry-char-int, value 32.
+    call "c$justify" using entry-char-frac "L".
+    call "c$toupper" using entry-char-frac, value 32.
 
     move 0     to w_number rest_divide
-    perform test after varying ind from 1 by 1 until ind = 16
+    move "N"   to conv-error-switch
+    move "N"   to conv-negative-switch
+    move spaces to conv-error-message
+
+    if current_base < 2 or current_base > 36
+       set conv-error-found to true
+       string "invalid base " delimited by size
+              current_base delimited by size
+              " - must be 02 thru 36" delimited by size
+              into conv-error-message
+    end-if
+
+*>--- the two's-complement decode below works out the sign bit from the
+*>--- integer digits alone; complementing a fixed-point value correctly
+*>--- would mean re-deriving the width/modulus over the combined integer
+*>--- and fraction digits and rescaling afterward, which this converter
+*>--- does not do - reject the combination up front rather than return a
+*>--- magnitude that silently omits the fraction from the sign decode
+    if not conv-error-found and signed-mode-active
+             and entry-char-frac not = spaces
+       set conv-error-found to true
+       move "signed mode does not support fractions"
+            to conv-error-message
+    end-if
+
+    perform test after varying ind from 1 by 1
+            until ind = 32 or conv-error-found
+
+       if entry-char-int(ind:1) not = space
+          search all hex_table
+             at end
+                  set conv-error-found to true
+                  string "invalid digit '" delimited by size
+                         entry-char-int(ind:1) delimited by size
+                         "' for base " delimited by size
+                         current_base delimited by size
+                         " at position " delimited by size
+                         ind delimited by size
+                         into conv-error-message
+             when hex_value( hex_idx ) is = entry-char-int(ind:1)
+                  move dec_value( hex_idx) to rest_divide
+
+          end-search
+
+          if not conv-error-found and rest_divide >= current_base
+             set conv-error-found to true
+             string "invalid digit '" delimited by size
+                    entry-char-int(ind:1) delimited by size
+                    "' for base " delimited by size
+                    current_base delimited by size
+                    " at position " delimited by size
+                    ind delimited by size
+                    into conv-error-message
+          end-if
+
+          if not conv-error-found
+             compute w_number = w_number + rest_divide * current_base ** (32 - ind)
+                on size error
+                   set conv-error-found to true
+                   move "value overflows the converter's 38-digit capacity"
+                        to conv-error-message
+             end-compute
+          end-if
+       end-if
+
+    end-perform.
+
+*>--- two's-complement interpretation mode: when the caller has flagged
+*>--- this run as signed, a leading digit at or past half the base's
+*>--- range means the bit pattern encodes a negative number - restate
+*>--- w_number as the true magnitude and remember the sign for display
+*>--- and for decimal-to-base's round trip back into the same base
+    if not conv-error-found and signed-mode-active
+             and entry-char-int not = spaces
+       move zero to entry-leading-spaces
+       inspect entry-char-int tallying entry-leading-spaces for leading space
+       compute twos-complement-width = 32 - entry-leading-spaces
 
        search all hex_table
           at end
                continue
-          when hex_value( hex_idx ) is = entry_char(ind:1)
-               move dec_value( hex_idx) to rest_divide
+          when hex_value( hex_idx ) is
+               = entry-char-int(entry-leading-spaces + 1 : 1)
+               move dec_value( hex_idx) to leading-digit-value
+       end-search
 
-       end_search
+       if leading-digit-value >= current_base / 2
+          compute twos-complement-modulus = current_base ** twos-complement-width
+             on size error
+                set conv-error-found to true
+                move "value overflows the converter's 38-digit capacity"
+                     to conv-error-message
+          end-compute
+          if not conv-error-found
+             compute w_number = twos-complement-modulus - w_number
+                on size error
+                   set conv-error-found to true
+                   move "value overflows the converter's 38-digit capacity"
+                        to conv-error-message
+             end-compute
+          end-if
+          if not conv-error-found
+             set conv-value-negative to true
+          end-if
+       end-if
+    end-if.
 
-       compute w_number = w_number + rest_divide * current_base ** (16 - ind)
+    if not conv-error-found and entry-char-frac not = spaces
+       move 0 to w-frac-part
+       perform test after varying ind from 1 by 1
+               until ind = 32 or entry-char-frac(ind:1) = space
+                     or conv-error-found
 
-    end-perform.
+          if entry-char-frac(ind:1) not = space
+             search all hex_table
+                at end
+                     set conv-error-found to true
+                     string "invalid digit '" delimited by size
+                            entry-char-frac(ind:1) delimited by size
+                            "' for base " delimited by size
+                            current_base delimited by size
+                            " at fraction position " delimited by size
+                            ind delimited by size
+                            into conv-error-message
+                when hex_value( hex_idx ) is = entry-char-frac(ind:1)
+                     move dec_value( hex_idx) to rest_divide
+
+             end-search
+
+             if not conv-error-found
+                compute frac-weight = current_base ** (- ind)
+                compute w-frac-part = w-frac-part + rest_divide * frac-weight
+             end-if
+          end-if
+
+       end-perform
+
+       if not conv-error-found
+          add w-frac-part to w_number
+             on size error
+                set conv-error-found to true
+                move "value overflows the converter's 38-digit capacity"
+                     to conv-error-message
+          end-add
+       end-if
+    end-if.
 
-    move w_number to entry_number.
+    if conv-error-found
+       display conv-error-message
+    else
+       move w_number to entry_number
+    end-if.
 
-base-to-decimal-ex.
\ No newline at end of file
+base-to-decimal-ex.
