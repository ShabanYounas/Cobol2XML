@@ -0,0 +1,28 @@
+select-base.
+*>--- menu-driven base entry: keypress shortcuts for the bases operators
+*>--- actually use day to day, with a typed override for anything else,
+*>--- instead of expecting every base to be keyed in as a raw number
+    display "Base: 1=Binary 2=Octal 3=Hex 4=Base-36 0=Other: " no advancing.
+    accept base-menu-choice.
+
+    if base-menu-choice = "1"
+       move 2 to current_base
+    else
+    if base-menu-choice = "2"
+       move 8 to current_base
+    else
+    if base-menu-choice = "3"
+       move 16 to current_base
+    else
+    if base-menu-choice = "4"
+       move 36 to current_base
+    else
+       display "Base:  " no advancing
+       accept current_base
+    end-if
+    end-if
+    end-if
+    end-if.
+
+select-base-ex.
+    exit.
