@@ -0,0 +1,3 @@
+01  current_base                pic 9(02).
+01  entry_char                  pic x(41).
+01  entry_number                pic 9(30)v9(08).
