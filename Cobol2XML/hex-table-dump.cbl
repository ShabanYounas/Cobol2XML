@@ -0,0 +1,12 @@
+hex-table-dump.
+*>--- diagnostic self-check: dump every resolved hex_decimal_table entry
+*>--- so an operator can confirm the table a run is actually using,
+*>--- without going through the maintenance edit prompts
+    display "=== Hex/Decimal Table Contents ===".
+
+    perform test after varying hex_idx from 1 by 1 until hex_idx = 36
+       display "Digit: " hex_value(hex_idx) "  Value: " dec_value(hex_idx)
+    end-perform.
+
+hex-table-dump-ex.
+    exit.
