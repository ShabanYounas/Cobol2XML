@@ -0,0 +1,60 @@
+xml-export.
+*>--- writes the conversion result to XMLOUT as a small XML fragment,
+*>--- built by hand with STRING rather than XML GENERATE
+    perform select-base thru select-base-ex.
+    display "Two's complement? (Y/N): " no advancing.
+    move "N" to signed-mode-switch.
+    accept signed-mode-switch.
+    display "Value: " no advancing.
+    accept entry_char.
+
+    if entry_char not = spaces
+
+       move entry_char to audit-input-value
+
+       perform base-to-decimal thru base-to-decimal-ex
+       add 1 to session-b2d-count
+       if current_base >= 1 and current_base <= 36
+          set session-base-mix-idx to current_base
+          add 1 to session-base-mix-count( session-base-mix-idx )
+       end-if
+
+       if not conv-error-found
+          move entry_number to entry-number-edited
+          move function current-date to audit-timestamp
+
+          move space to decimal-sign-display
+          if conv-value-negative
+             move "-" to decimal-sign-display
+          end-if
+
+          move spaces to xml-out-record
+          string "<conversion>"                delimited by size
+                 "<base>"                      delimited by size
+                 current_base                  delimited by size
+                 "</base>"                     delimited by size
+                 "<input>"                     delimited by size
+                 entry_char                    delimited by space
+                 "</input>"                    delimited by size
+                 "<decimal>"                   delimited by size
+                 decimal-sign-display          delimited by space
+                 entry-number-edited           delimited by size
+                 "</decimal>"                  delimited by size
+                 "<timestamp>"                 delimited by size
+                 audit-timestamp(1:14)         delimited by size
+                 "</timestamp>"                delimited by size
+                 "</conversion>"               delimited by size
+                 into xml-out-record
+          end-string
+
+          write xml-out-record
+       else
+          display conv-error-message
+       end-if
+
+       perform 8000-write-audit-log thru 8000-write-audit-log-ex
+
+    end-if.
+
+xml-export-ex.
+    exit.
