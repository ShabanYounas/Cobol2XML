@@ -0,0 +1,7 @@
+01  ebcdic_table redefines ebcdic_dec_data.
+    03  ebcdic_entry
+        occurs 256 times
+        ascending key is ebcdic_code
+        indexed by ebcdic_idx.
+        05  ebcdic_code                 pic 9(03).
+        05  ebcdic_char                 pic x.
