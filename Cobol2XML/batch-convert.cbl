@@ -0,0 +1,269 @@
+identification division.
+program-id. batch-convert.
+
+environment division.
+input-output section.
+file-control.
+    select trans-in
+        assign to "TRANSIN"
+        organization is line sequential.
+
+    select trans-out
+        assign to "TRANSOUT"
+        organization is line sequential.
+
+    select daily-report
+        assign to "DAILYRPT"
+        organization is line sequential.
+
+    select checkpoint-file
+        assign to "CHKPOINT"
+        organization is line sequential
+        file status is checkpoint-status.
+
+data division.
+file section.
+fd  trans-in.
+01  trans-in-record.
+    05  ti-current-base          pic 9(02).
+    05  ti-entry-char            pic x(41).
+
+fd  trans-out.
+01  trans-out-record.
+    05  to-current-base          pic 9(02).
+    05  to-entry-char            pic x(41).
+    05  to-entry-number          pic 9(30)v9(08).
+    05  to-status                pic x(40).
+
+fd  daily-report.
+01  daily-report-record          pic x(80).
+
+fd  checkpoint-file.
+01  checkpoint-record.
+    05  ck-records-processed     pic 9(07).
+    05  ck-error-count           pic 9(05).
+
+working-storage section.
+copy "hex_dec_data.cbl".
+copy "hex_decimal_table.cbl".
+copy "conv-work.cbl".
+
+01  batch-switches.
+    05  trans-in-status          pic x(01)  value "N".
+        88  end-of-trans-in                 value "Y".
+
+01  batch-error-count            pic 9(05)  value zero.
+01  batch-record-count           pic 9(07)  value zero.
+
+01  base-mix-table.
+    05  base-mix-count           pic 9(07)  value zero
+                                  occurs 36 times
+                                  indexed by base-mix-idx.
+
+01  report-base                  pic 9(02).
+01  report-line                  pic x(80).
+
+01  checkpoint-status            pic x(02)  value spaces.
+01  restart-count                pic 9(07)  value zero.
+01  restart-error-count          pic 9(05)  value zero.
+01  skip-count                   pic 9(07)  value zero.
+
+procedure division.
+
+0000-mainline.
+
+    perform 1000-initialize thru 1000-initialize-ex.
+    perform 2000-process-records thru 2000-process-records-ex
+        until end-of-trans-in.
+    perform 9000-terminate thru 9000-terminate-ex.
+
+    goback.
+
+1000-initialize.
+
+    perform 1050-read-checkpoint thru 1050-read-checkpoint-ex.
+
+    open input trans-in.
+
+    if restart-count > 0
+*>--- resuming: re-read (and discard) the records a prior run already
+*>--- finished, then append to the output/report this run produces
+       perform 2100-read-trans-in thru 2100-read-trans-in-ex
+           varying skip-count from 1 by 1 until skip-count > restart-count
+       move restart-count to batch-record-count
+       move restart-error-count to batch-error-count
+       open extend trans-out
+    else
+       open output trans-out
+    end-if.
+
+    open output daily-report.
+    perform 2100-read-trans-in thru 2100-read-trans-in-ex.
+
+1000-initialize-ex.
+    exit.
+
+1050-read-checkpoint.
+
+    move zero to restart-count restart-error-count.
+    open input checkpoint-file.
+    if checkpoint-status = "00"
+       read checkpoint-file
+           at end
+                continue
+       end-read
+       move ck-records-processed to restart-count
+       move ck-error-count       to restart-error-count
+       close checkpoint-file
+    end-if.
+
+1050-read-checkpoint-ex.
+    exit.
+
+2000-process-records.
+
+    move ti-current-base to current_base.
+    move ti-entry-char   to entry_char.
+
+    add 1 to batch-record-count.
+    if current_base >= 1 and current_base <= 36
+       set base-mix-idx to current_base
+       add 1 to base-mix-count( base-mix-idx )
+    end-if.
+
+    perform base-to-decimal thru base-to-decimal-ex.
+
+    if conv-error-found
+       move 0                   to to-entry-number
+       move conv-error-message  to to-status
+       add 1                    to batch-error-count
+    else
+       perform decimal-to-base thru decimal-to-base-ex
+       move entry_number        to to-entry-number
+       move "OK"                to to-status
+    end-if.
+
+    move current_base to to-current-base.
+    move entry_char   to to-entry-char.
+
+    write trans-out-record.
+
+*>--- the checkpoint must never claim more records done than TRANSOUT
+*>--- actually holds - advance it right after the write it corresponds
+*>--- to, not on an interval, or a restart mid-interval would re-append
+*>--- records TRANSOUT already has and double-post them downstream
+    perform 9600-write-checkpoint thru 9600-write-checkpoint-ex.
+
+    perform 2100-read-trans-in thru 2100-read-trans-in-ex.
+
+2000-process-records-ex.
+    exit.
+
+2100-read-trans-in.
+
+    read trans-in
+        at end
+            set end-of-trans-in to true
+    end-read.
+
+2100-read-trans-in-ex.
+    exit.
+
+9000-terminate.
+
+    perform 9500-write-daily-report thru 9500-write-daily-report-ex.
+
+*>--- the run reached end-of-file on its own, so there is nothing left to
+*>--- restart from - reset the checkpoint for the next scheduled run
+    perform 9700-clear-checkpoint thru 9700-clear-checkpoint-ex.
+
+    close trans-in.
+    close trans-out.
+    close daily-report.
+
+*>--- flag the step to the job scheduler: 4 = one or more feed records
+*>--- were rejected and need review, 0 = every record converted clean
+    if batch-error-count > 0
+       move 4 to return-code
+    end-if.
+
+9000-terminate-ex.
+    exit.
+
+9600-write-checkpoint.
+
+    open output checkpoint-file.
+    move batch-record-count to ck-records-processed.
+    move batch-error-count  to ck-error-count.
+    write checkpoint-record.
+    close checkpoint-file.
+
+9600-write-checkpoint-ex.
+    exit.
+
+9700-clear-checkpoint.
+
+    open output checkpoint-file.
+    move zero to ck-records-processed.
+    move zero to ck-error-count.
+    write checkpoint-record.
+    close checkpoint-file.
+
+9700-clear-checkpoint-ex.
+    exit.
+
+9500-write-daily-report.
+
+    move spaces to report-line.
+    string "COBOL2XML DAILY CONVERSION ACTIVITY REPORT - "
+               delimited by size
+           function current-date(1:8) delimited by size
+           into report-line
+    end-string.
+    write daily-report-record from report-line.
+
+    move spaces to report-line.
+    write daily-report-record from report-line.
+
+    move spaces to report-line.
+    string "TOTAL RECORDS PROCESSED: " delimited by size
+           batch-record-count          delimited by size
+           into report-line
+    end-string.
+    write daily-report-record from report-line.
+
+    move spaces to report-line.
+    string "TOTAL RECORDS REJECTED:  " delimited by size
+           batch-error-count           delimited by size
+           into report-line
+    end-string.
+    write daily-report-record from report-line.
+
+    move spaces to report-line.
+    write daily-report-record from report-line.
+
+    move spaces to report-line.
+    move "BASE MIX (BASE / RECORD COUNT):" to report-line.
+    write daily-report-record from report-line.
+
+    perform test after varying base-mix-idx from 1 by 1 until base-mix-idx = 36
+       if base-mix-count( base-mix-idx ) > 0
+          set report-base to base-mix-idx
+          move spaces to report-line
+          string "  BASE " delimited by size
+                 report-base delimited by size
+                 " : "      delimited by size
+                 base-mix-count( base-mix-idx ) delimited by size
+                 into report-line
+          end-string
+          write daily-report-record from report-line
+       end-if
+    end-perform.
+
+9500-write-daily-report-ex.
+    exit.
+
+copy "base-to-decimal.cbl".
+copy "decimal-to-base.cbl".
+
+end program batch-convert.
