@@ -1,10 +1,39 @@
 decimal-to-base.
-***=--- asaas
+*>=--- asaas
     move entry_number  to w_number
     move spaces        to entry_char
-    move 16    to ind
-    perform until w_number < current_base
-       divide current_base into w_number giving w_number
+    move 32    to ind
+
+*>--- mirror image of base-to-decimal's two's-complement decode: restate
+*>--- the positive magnitude in entry_number back as the same-width bit
+*>--- pattern the operator originally typed, using the width/modulus
+*>--- base-to-decimal worked out for this same value
+    if signed-mode-active and conv-value-negative
+       compute w_number = twos-complement-modulus - entry_number
+          on size error
+             set conv-error-found to true
+             move "value overflows the converter's 38-digit capacity"
+                  to conv-error-message
+       end-compute
+    end-if
+
+    if current_base < 2 or current_base > 36
+       set conv-error-found to true
+       string "invalid base " delimited by size
+              current_base delimited by size
+              " - must be 02 thru 36" delimited by size
+              into conv-error-message
+    end-if
+
+*>--- w_number carries entry_number's integer and fractional parts -
+*>--- split them so the integer part converts through the original
+*>--- repeated-divide loop untouched
+    move w_number to w-number-int
+    compute w-number-frac = w_number - w-number-int
+
+    perform until w-number-int < current_base or conv-error-found
+                  or ind < 1
+       divide current_base into w-number-int giving w-number-int
               remainder rest_divide
        end-divide
 
@@ -14,19 +43,63 @@ decimal-to-base.
           when dec_value( hex_idx ) is = rest_divide
                move hex_value( hex_idx) to entry_char(ind:1)
 
-       end_search
+       end-search
 
        subtract 1 from ind
     end-perform.
-    if w_number not = 0
 
-       search all hex_table
-          at end
-               continue
-          when dec_value( hex_idx ) is = w_number
-               move hex_value( hex_idx) to entry_char(ind:1)
+    if w-number-int not = 0 and not conv-error-found
+       if ind < 1
+*>--- ran out of the 32 positions entry_char can hold before the
+*>--- most significant digit was placed - the value needs more digits
+*>--- in the output base than this converter's field width supports
+          set conv-error-found to true
+          move "value overflows the converter's 38-digit capacity"
+               to conv-error-message
+       else
+          search all hex_table
+             at end
+                  continue
+             when dec_value( hex_idx ) is = w-number-int
+                  move hex_value( hex_idx) to entry_char(ind:1)
 
-       end_search
+          end-search
+       end-if
+    end-if.
+
+    if w-number-frac not = 0 and not conv-error-found
+*>--- repeated-multiply method: peel one base digit off the fraction
+*>--- at a time, up to the 8 places frac-scratch can hold
+       move entry_char to entry-char-int
+       call "c$justify" using entry-char-int "L"
+
+       move spaces to entry-char-frac
+       move w-number-frac to frac-scratch
+       perform test after varying ind from 1 by 1
+               until ind = 8 or frac-scratch = 0
+
+          compute frac-scratch = frac-scratch * current_base
+          move frac-scratch to frac-digit
+          subtract frac-digit from frac-scratch
+
+          search all hex_table
+             at end
+                  continue
+             when dec_value( hex_idx ) is = frac-digit
+                  move hex_value( hex_idx) to entry-char-frac(ind:1)
+          end-search
+
+       end-perform
+
+       move spaces to entry_char
+       string entry-char-int  delimited by space
+              "."              delimited by size
+              entry-char-frac  delimited by space
+              into entry_char
+       end-string
+    end-if.
 
+    if conv-error-found
+       display conv-error-message
     end-if.
-decimal-to-base-ex.
\ No newline at end of file
+decimal-to-base-ex.
