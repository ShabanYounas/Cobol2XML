@@ -0,0 +1,59 @@
+01  w_number                    pic 9(30)v9(08).
+01  rest_divide                 pic 9(02).
+01  ind                         pic 9(02).
+
+01  entry-char-int              pic x(32).
+01  entry-char-frac             pic x(32).
+01  w-frac-part                 pic 9v9(08).
+01  frac-weight                 pic 9v9(08).
+01  w-number-int                pic 9(30).
+01  w-number-frac               pic 9v9(08).
+01  frac-scratch                pic 9(02)v9(08).
+01  frac-digit                  pic 9(02).
+01  entry-number-edited         pic 9(30).9(08).
+01  decimal-display-edited      pic ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.99999999.
+
+01  conv-error-switch           pic x(01)  value "N".
+    88  conv-error-found                   value "Y".
+01  conv-error-message          pic x(40)  value spaces.
+
+01  conv-mode                   pic x(01)  value "C".
+    88  mode-convert                       value "C" "c".
+    88  mode-byte                          value "B" "b".
+    88  mode-checksum-xor                  value "X" "x".
+    88  mode-checksum-sum                  value "S" "s".
+    88  mode-maintain                      value "M" "m".
+    88  mode-selfcheck                     value "D" "d".
+    88  mode-xml-export                    value "E" "e".
+
+01  signed-mode-switch          pic x(01)  value "N".
+    88  signed-mode-active                 value "Y" "y".
+01  conv-negative-switch        pic x(01)  value "N".
+    88  conv-value-negative                value "Y".
+01  twos-complement-width       pic 9(02)  value zero.
+01  twos-complement-modulus     pic 9(30)v9(08).
+01  leading-digit-value         pic 9(02).
+01  entry-leading-spaces        pic 9(02).
+01  decimal-sign-display        pic x(01)  value space.
+
+01  maint-choice                pic x(01)  value space.
+01  maint-new-dec               pic 9(02).
+
+01  base-menu-choice            pic x(01)  value space.
+
+*>--- wide enough for the worst case sum: 32 positions of up to base-36's
+*>--- top digit value (35) each, 32 * 35 = 1120
+01  checksum-value              pic 9(04).
+01  xor-a                       pic 9(02).
+01  xor-b                       pic 9(02).
+01  xor-result                  pic 9(02).
+01  xor-bit-a                   pic 9(01).
+01  xor-bit-b                   pic 9(01).
+01  xor-weight                  pic 9(03).
+01  xor-ind                     pic 9(02).
+
+01  byte-value                  pic 9(03).
+01  byte-nibble-hi              pic 9(02).
+01  byte-nibble-lo              pic 9(02).
+01  byte-ascii-char             pic x(01).
+01  byte-ebcdic-char            pic x(01).
