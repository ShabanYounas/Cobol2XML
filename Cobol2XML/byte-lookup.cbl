@@ -0,0 +1,56 @@
+byte-lookup.
+*>--- byte-pair ASCII/EBCDIC interpretation, resolved against hex_table
+    call "c$toupper" using entry_char, value 2.
+
+    move "N"    to conv-error-switch
+    move spaces to conv-error-message
+
+    search all hex_table
+       at end
+            set conv-error-found to true
+            string "invalid hex digit '" delimited by size
+                   entry_char(1:1) delimited by size
+                   "' in byte value" delimited by size
+                   into conv-error-message
+       when hex_value( hex_idx ) is = entry_char(1:1)
+            move dec_value( hex_idx) to byte-nibble-hi
+    end-search.
+
+    if not conv-error-found
+       search all hex_table
+          at end
+               set conv-error-found to true
+               string "invalid hex digit '" delimited by size
+                      entry_char(2:1) delimited by size
+                      "' in byte value" delimited by size
+                      into conv-error-message
+          when hex_value( hex_idx ) is = entry_char(2:1)
+               move dec_value( hex_idx) to byte-nibble-lo
+       end-search
+    end-if.
+
+    if not conv-error-found
+       compute byte-value = byte-nibble-hi * 16 + byte-nibble-lo
+
+       move function char (byte-value + 1) to byte-ascii-char
+       if byte-value < 32 or byte-value > 126
+          move "." to byte-ascii-char
+       end-if
+
+       move "." to byte-ebcdic-char
+       search all ebcdic_entry
+          at end
+               continue
+          when ebcdic_code( ebcdic_idx ) is = byte-value
+               move ebcdic_char( ebcdic_idx) to byte-ebcdic-char
+       end-search
+
+       display "Byte: " entry_char(1:2)
+               "  ASCII: '" byte-ascii-char "'"
+               "  EBCDIC: '" byte-ebcdic-char "'"
+    else
+       display conv-error-message
+    end-if.
+
+byte-lookup-ex.
+    exit.
